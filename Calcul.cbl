@@ -2,23 +2,74 @@
        PROGRAM-ID. Calcul.
        AUTHOR. Terry.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHKPT-FILE ASSIGN TO "CALCCHKP"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-CHKPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *Point de reprise des totaux, au cas où la session serait
+      *interrompue. Les séparateurs sont nommés (et non FILLER) car
+      *l'exécuteur ne rétablit pas la VALUE d'un FILLER de FD à
+      *l'ouverture du fichier : ils doivent être positionnés
+      *explicitement avant chaque écriture.
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-RECORD.
+           05  CHKPT-MAINMENU     PIC X(10).
+           05  CHKPT-SEP1         PIC X(01).
+           05  CHKPT-COUNT        PIC 9(05).
+           05  CHKPT-SEP2         PIC X(01).
+           05  CHKPT-GRAND-TOTAL  PIC S9(20)v9(7)
+                                   SIGN IS TRAILING SEPARATE.
+           05  CHKPT-SEP3         PIC X(01).
+           05  CHKPT-TOTAL        PIC S9(20)v9(7)
+                                   SIGN IS TRAILING SEPARATE.
+
        WORKING-STORAGE SECTION.
-       
-       01  WS-TOTAL     PIC     9(20)v9(7)    VALUE ZERO.
-       01  WS-TOTAL-ED  PIC     Z(20).99      VALUE ZERO.
 
-       01  WS-NUMB1     PIC     9(03)         VALUE ZERO.
-       01  WS-NUMB2     PIC     9(03)         VALUE ZERO.
+       01  WS-TOTAL     PIC     S9(20)v9(7)   VALUE ZERO.
+       01  WS-TOTAL-ED  PIC     -Z(20).99     VALUE ZERO.
+
+       01  WS-NUMB1     PIC     S9(03)v9(03)  VALUE ZERO.
+       01  WS-NUMB2     PIC     S9(03)v9(03)  VALUE ZERO.
+       01  WS-NUMB1-ED  PIC     -Z(20).99     VALUE ZERO.
+       01  WS-NUMB2-ED  PIC     -Z(20).99     VALUE ZERO.
       * 01  WS-RESULT    PIC     9(20)         VALUE ZERO.
        
        01  WS-MAINMENU  PIC     X(10)         VALUE SPACE.
        01  WS-ENCORE    PIC     X(04)         VALUE SPACE.
 
+      *Variables du total de contrôle de fin de session.
+       01  WS-CTL-COUNT           PIC 9(05)        VALUE ZERO.
+       01  WS-CTL-COUNT-ED        PIC ZZZZ9        VALUE ZERO.
+       01  WS-CTL-GRAND-TOTAL     PIC S9(20)v9(7)  VALUE ZERO.
+       01  WS-CTL-GRAND-TOTAL-ED  PIC -Z(20).99    VALUE ZERO.
+      *Total avant la poursuite d'un calcul, pour n'ajouter au total de
+      *contrôle que l'apport propre de chaque étape enchaînée.
+       01  WS-CTL-PREV-TOTAL      PIC S9(20)v9(7)  VALUE ZERO.
+
+      *Registre mémoire façon calculatrice de bureau (M+, M-, MR, MC).
+       01  WS-MEMORY               PIC S9(20)v9(7) VALUE ZERO.
+       01  WS-MEMORY-ED             PIC -Z(20).99  VALUE ZERO.
+
+      *Variables du point de reprise.
+       01  WS-CHKPT-FILE-STATUS  PIC X(02)        VALUE "00".
+       01  WS-RESUME             PIC X(04)        VALUE SPACE.
+      *Indique qu'un total repris attend d'être utilisé comme premier
+      *nombre de la prochaine opération choisie au menu.
+       01  WS-RESUMED            PIC X(01)        VALUE "N".
+
        PROCEDURE DIVISION.
 
            DISPLAY "Bienvenue dans votre Calculatrice"
 
+           PERFORM 0850-CHECK-RESTART-START
+           THRU    0850-CHECK-RESTART-END.
+
            PERFORM UNTIL WS-MAINMENU = "QUIT"
                DISPLAY "Veuillez choisir le type d'opération"
                DISPLAY "ADD"
@@ -26,6 +77,10 @@
                DISPLAY "MULTIPLY"
                DISPLAY "DIVIDE"
                DISPLAY "RESET"
+               DISPLAY "M+"
+               DISPLAY "M-"
+               DISPLAY "MR"
+               DISPLAY "MC"
                DISPLAY "QUIT"
                ACCEPT   WS-MAINMENU
                EVALUATE WS-MAINMENU
@@ -44,26 +99,60 @@
                    WHEN = "RESET"
                       PERFORM 0500-RESET-START
                       THRU    0500-RESET-END
+                   WHEN = "M+"
+                      PERFORM 0700-MEM-ADD-START
+                      THRU    0700-MEM-ADD-END
+                   WHEN = "M-"
+                      PERFORM 0710-MEM-SUB-START
+                      THRU    0710-MEM-SUB-END
+                   WHEN = "MR"
+                      PERFORM 0720-MEM-RECALL-START
+                      THRU    0720-MEM-RECALL-END
+                   WHEN = "MC"
+                      PERFORM 0730-MEM-CLEAR-START
+                      THRU    0730-MEM-CLEAR-END
                    WHEN = "QUIT"
-                       STOP RUN
+                       CONTINUE
                    WHEN OTHER
                       DISPLAY "Saisie erronée, veuillez recommencer"
                       CONTINUE
                END-EVALUATE
            END-PERFORM.
 
+           PERFORM 0600-CONTROL-TOTAL-START
+           THRU    0600-CONTROL-TOTAL-END.
+
+           PERFORM 0900-CLEAR-CHECKPOINT-START
+           THRU    0900-CLEAR-CHECKPOINT-END.
+
            STOP RUN.
        
       ******************************************************************
        
        0100-ADD-START.
            DISPLAY "Vous avez choisi les additions".
-           DISPLAY "Veuillez choisir votre premier nombre".
-           ACCEPT WS-NUMB1.
+           MOVE ZERO TO WS-CTL-PREV-TOTAL.
+           IF WS-RESUMED = "Y"
+               THEN
+                   MOVE WS-TOTAL TO WS-NUMB1
+                   MOVE WS-TOTAL TO WS-CTL-PREV-TOTAL
+                   MOVE "N"      TO WS-RESUMED
+               ELSE
+                   DISPLAY "Veuillez choisir votre premier nombre"
+                   ACCEPT WS-NUMB1
+           END-IF.
            DISPLAY "Veuillez choisir votre deuxième nombre".
            ACCEPT WS-NUMB2.
            ADD WS-NUMB1 TO WS-NUMB2 GIVING WS-TOTAL.
-           DISPLAY WS-NUMB1 " + " WS-NUMB2.
+           ADD 1        TO WS-CTL-COUNT.
+           COMPUTE WS-CTL-GRAND-TOTAL = WS-CTL-GRAND-TOTAL + WS-TOTAL
+                                                   - WS-CTL-PREV-TOTAL.
+           PERFORM 0800-CHECKPOINT-START
+           THRU    0800-CHECKPOINT-END.
+           MOVE    WS-NUMB1 TO WS-NUMB1-ED.
+           MOVE    WS-NUMB2 TO WS-NUMB2-ED.
+           DISPLAY FUNCTION TRIM(WS-NUMB1-ED) " + "
+                   FUNCTION TRIM(WS-NUMB2-ED).
            DISPLAY "Le résultat est : ".
            MOVE    WS-TOTAL TO WS-TOTAL-ED.
            DISPLAY FUNCTION TRIM(WS-TOTAL-ED).
@@ -74,8 +163,18 @@
                    WHEN = "YES"
                        DISPLAY "Veuillez choisir la nombre à ajouter"
                        ACCEPT WS-NUMB1
+                       ADD 1         TO WS-CTL-COUNT
+                       MOVE WS-TOTAL TO WS-CTL-PREV-TOTAL
                        ADD WS-TOTAL TO WS-NUMB1 GIVING WS-TOTAL
-                       DISPLAY WS-TOTAL " + " WS-NUMB1
+                       COMPUTE WS-CTL-GRAND-TOTAL =
+                               WS-CTL-GRAND-TOTAL + WS-TOTAL
+                                                   - WS-CTL-PREV-TOTAL
+                       PERFORM 0800-CHECKPOINT-START
+                       THRU    0800-CHECKPOINT-END
+                       MOVE    WS-TOTAL TO WS-TOTAL-ED
+                       MOVE    WS-NUMB1 TO WS-NUMB1-ED
+                       DISPLAY FUNCTION TRIM(WS-TOTAL-ED) " + "
+                               FUNCTION TRIM(WS-NUMB1-ED)
                        DISPLAY "Le résultat est : "
                        MOVE    WS-TOTAL TO WS-TOTAL-ED
                        DISPLAY FUNCTION TRIM(WS-TOTAL-ED)
@@ -92,12 +191,28 @@
 
        0200-SUBTRACT-START.
            DISPLAY "Vous avez choisi les soustractions".
-           DISPLAY "Veuillez choisir votre premier nombre".
-           ACCEPT WS-NUMB1.
+           MOVE ZERO TO WS-CTL-PREV-TOTAL.
+           IF WS-RESUMED = "Y"
+               THEN
+                   MOVE WS-TOTAL TO WS-NUMB1
+                   MOVE WS-TOTAL TO WS-CTL-PREV-TOTAL
+                   MOVE "N"      TO WS-RESUMED
+               ELSE
+                   DISPLAY "Veuillez choisir votre premier nombre"
+                   ACCEPT WS-NUMB1
+           END-IF.
            DISPLAY "Veuillez choisir votre deuxième nombre".
            ACCEPT WS-NUMB2.
            SUBTRACT WS-NUMB1 FROM WS-NUMB2 GIVING WS-TOTAL.
-           DISPLAY WS-NUMB1 " - " WS-NUMB2.
+           ADD 1        TO WS-CTL-COUNT.
+           COMPUTE WS-CTL-GRAND-TOTAL = WS-CTL-GRAND-TOTAL + WS-TOTAL
+                                                   - WS-CTL-PREV-TOTAL.
+           PERFORM 0800-CHECKPOINT-START
+           THRU    0800-CHECKPOINT-END.
+           MOVE    WS-NUMB1 TO WS-NUMB1-ED.
+           MOVE    WS-NUMB2 TO WS-NUMB2-ED.
+           DISPLAY FUNCTION TRIM(WS-NUMB1-ED) " - "
+                   FUNCTION TRIM(WS-NUMB2-ED).
            DISPLAY "Le résultat est : ".
            MOVE    WS-TOTAL TO WS-TOTAL-ED.
            DISPLAY FUNCTION TRIM(WS-TOTAL-ED).
@@ -108,8 +223,18 @@
                    WHEN = "YES"
                      DISPLAY "Veuillez choisir le nombre à soustraire"
                      ACCEPT WS-NUMB1
+                     ADD 1         TO WS-CTL-COUNT
+                     MOVE WS-TOTAL TO WS-CTL-PREV-TOTAL
                      SUBTRACT WS-NUMB1 FROM WS-TOTAL GIVING WS-TOTAL
-                     DISPLAY WS-TOTAL " - " WS-NUMB1
+                     COMPUTE WS-CTL-GRAND-TOTAL =
+                             WS-CTL-GRAND-TOTAL + WS-TOTAL
+                                                 - WS-CTL-PREV-TOTAL
+                     PERFORM 0800-CHECKPOINT-START
+                     THRU    0800-CHECKPOINT-END
+                     MOVE    WS-TOTAL TO WS-TOTAL-ED
+                     MOVE    WS-NUMB1 TO WS-NUMB1-ED
+                     DISPLAY FUNCTION TRIM(WS-TOTAL-ED) " - "
+                             FUNCTION TRIM(WS-NUMB1-ED)
                      DISPLAY "Le résultat est : "
                      MOVE    WS-TOTAL TO WS-TOTAL-ED
                      DISPLAY FUNCTION TRIM(WS-TOTAL-ED)
@@ -126,12 +251,28 @@
 
        0300-MULTIPLY-START.
            DISPLAY "Vous avez choisi les multiplications".
-           DISPLAY "Veuillez choisir votre premier nombre".
-           ACCEPT WS-NUMB1.
+           MOVE ZERO TO WS-CTL-PREV-TOTAL.
+           IF WS-RESUMED = "Y"
+               THEN
+                   MOVE WS-TOTAL TO WS-NUMB1
+                   MOVE WS-TOTAL TO WS-CTL-PREV-TOTAL
+                   MOVE "N"      TO WS-RESUMED
+               ELSE
+                   DISPLAY "Veuillez choisir votre premier nombre"
+                   ACCEPT WS-NUMB1
+           END-IF.
            DISPLAY "Veuillez choisir votre deuxième nombre".
            ACCEPT WS-NUMB2.
            MULTIPLY WS-NUMB1 BY WS-NUMB2 GIVING WS-TOTAL.
-           DISPLAY WS-NUMB1 " x " WS-NUMB2.
+           ADD 1        TO WS-CTL-COUNT.
+           COMPUTE WS-CTL-GRAND-TOTAL = WS-CTL-GRAND-TOTAL + WS-TOTAL
+                                                   - WS-CTL-PREV-TOTAL.
+           PERFORM 0800-CHECKPOINT-START
+           THRU    0800-CHECKPOINT-END.
+           MOVE    WS-NUMB1 TO WS-NUMB1-ED.
+           MOVE    WS-NUMB2 TO WS-NUMB2-ED.
+           DISPLAY FUNCTION TRIM(WS-NUMB1-ED) " x "
+                   FUNCTION TRIM(WS-NUMB2-ED).
            DISPLAY "Le résultat est : ".
            MOVE    WS-TOTAL TO WS-TOTAL-ED.
            DISPLAY FUNCTION TRIM(WS-TOTAL-ED).
@@ -142,8 +283,18 @@
                    WHEN = "YES"
                      DISPLAY "Veuillez choisir par combien multiplier"
                      ACCEPT WS-NUMB1
+                     ADD 1         TO WS-CTL-COUNT
+                     MOVE WS-TOTAL TO WS-CTL-PREV-TOTAL
                      MULTIPLY WS-NUMB1 BY WS-TOTAL GIVING WS-TOTAL
-                     DISPLAY WS-TOTAL " x " WS-NUMB1
+                     COMPUTE WS-CTL-GRAND-TOTAL =
+                             WS-CTL-GRAND-TOTAL + WS-TOTAL
+                                                 - WS-CTL-PREV-TOTAL
+                     PERFORM 0800-CHECKPOINT-START
+                     THRU    0800-CHECKPOINT-END
+                     MOVE    WS-TOTAL TO WS-TOTAL-ED
+                     MOVE    WS-NUMB1 TO WS-NUMB1-ED
+                     DISPLAY FUNCTION TRIM(WS-TOTAL-ED) " x "
+                             FUNCTION TRIM(WS-NUMB1-ED)
                      DISPLAY "Le résultat est : "
                      MOVE    WS-TOTAL TO WS-TOTAL-ED
                      DISPLAY FUNCTION TRIM(WS-TOTAL-ED)
@@ -160,12 +311,36 @@
 
        0400-DIVIDE-START.
            DISPLAY "Vous avez choisi les divisions".
-           DISPLAY "Veuillez choisir votre premier nombre".
-           ACCEPT WS-NUMB1.
+           MOVE ZERO TO WS-CTL-PREV-TOTAL.
+           IF WS-RESUMED = "Y"
+               THEN
+                   MOVE WS-TOTAL TO WS-NUMB1
+                   MOVE WS-TOTAL TO WS-CTL-PREV-TOTAL
+                   MOVE "N"      TO WS-RESUMED
+               ELSE
+                   DISPLAY "Veuillez choisir votre premier nombre"
+                   ACCEPT WS-NUMB1
+           END-IF.
            DISPLAY "Veuillez choisir votre deuxième nombre".
            ACCEPT WS-NUMB2.
-           DIVIDE WS-NUMB1 BY WS-NUMB2 GIVING WS-TOTAL.
-           DISPLAY WS-NUMB1 " / " WS-NUMB2.
+           PERFORM UNTIL WS-NUMB2 NOT = ZERO
+               DISPLAY "Division par zéro impossible, ressaisissez"
+               DISPLAY "Veuillez choisir votre deuxième nombre"
+               ACCEPT WS-NUMB2
+           END-PERFORM.
+           DIVIDE WS-NUMB1 BY WS-NUMB2 GIVING WS-TOTAL
+               ON SIZE ERROR
+                   MOVE ZERO TO WS-TOTAL
+           END-DIVIDE.
+           ADD 1        TO WS-CTL-COUNT.
+           COMPUTE WS-CTL-GRAND-TOTAL = WS-CTL-GRAND-TOTAL + WS-TOTAL
+                                                   - WS-CTL-PREV-TOTAL.
+           PERFORM 0800-CHECKPOINT-START
+           THRU    0800-CHECKPOINT-END.
+           MOVE    WS-NUMB1 TO WS-NUMB1-ED.
+           MOVE    WS-NUMB2 TO WS-NUMB2-ED.
+           DISPLAY FUNCTION TRIM(WS-NUMB1-ED) " / "
+                   FUNCTION TRIM(WS-NUMB2-ED).
            DISPLAY "Le résultat est : ".
            MOVE    WS-TOTAL TO WS-TOTAL-ED.
            DISPLAY FUNCTION TRIM(WS-TOTAL-ED).
@@ -176,8 +351,26 @@
                    WHEN = "YES"
                        DISPLAY "Veuillez choisir par combien diviser"
                        ACCEPT WS-NUMB1
+                       PERFORM UNTIL WS-NUMB1 NOT = ZERO
+                         DISPLAY "Division par zéro impossible"
+                         DISPLAY "Par combien voulez-vous diviser"
+                         ACCEPT WS-NUMB1
+                       END-PERFORM
+                       ADD 1         TO WS-CTL-COUNT
+                       MOVE WS-TOTAL TO WS-CTL-PREV-TOTAL
                        DIVIDE WS-TOTAL BY WS-NUMB1 GIVING WS-TOTAL
-                       DISPLAY WS-TOTAL " / " WS-NUMB1
+                           ON SIZE ERROR
+                               MOVE ZERO TO WS-TOTAL
+                       END-DIVIDE
+                       COMPUTE WS-CTL-GRAND-TOTAL =
+                               WS-CTL-GRAND-TOTAL + WS-TOTAL
+                                                   - WS-CTL-PREV-TOTAL
+                       PERFORM 0800-CHECKPOINT-START
+                       THRU    0800-CHECKPOINT-END
+                       MOVE    WS-TOTAL TO WS-TOTAL-ED
+                       MOVE    WS-NUMB1 TO WS-NUMB1-ED
+                       DISPLAY FUNCTION TRIM(WS-TOTAL-ED) " / "
+                               FUNCTION TRIM(WS-NUMB1-ED)
                        DISPLAY "Le résultat est : "
                        MOVE    WS-TOTAL TO WS-TOTAL-ED
                        DISPLAY FUNCTION TRIM(WS-TOTAL-ED)
@@ -197,4 +390,115 @@
            MOVE 0      TO WS-TOTAL-ED.
            EXIT.
        0500-RESET-END.
-       
\ No newline at end of file
+
+       0600-CONTROL-TOTAL-START.
+      *Rapport de totaux de contrôle en fin de session.
+           MOVE WS-CTL-COUNT       TO WS-CTL-COUNT-ED.
+           MOVE WS-CTL-GRAND-TOTAL TO WS-CTL-GRAND-TOTAL-ED.
+           DISPLAY "-----------------------------------------".
+           DISPLAY "RAPPORT DE TOTAUX DE CONTROLE".
+           DISPLAY "Nombre d'operations effectuees : "
+                   FUNCTION TRIM(WS-CTL-COUNT-ED).
+           DISPLAY "Total general cumule            : "
+                   FUNCTION TRIM(WS-CTL-GRAND-TOTAL-ED).
+           DISPLAY "-----------------------------------------".
+           EXIT.
+       0600-CONTROL-TOTAL-END.
+
+       0700-MEM-ADD-START.
+      *Ajoute le total courant dans le registre mémoire (M+).
+           ADD  WS-TOTAL TO WS-MEMORY.
+           MOVE WS-MEMORY TO WS-MEMORY-ED.
+           DISPLAY "Mémoire : " FUNCTION TRIM(WS-MEMORY-ED).
+           EXIT.
+       0700-MEM-ADD-END.
+
+       0710-MEM-SUB-START.
+      *Retire le total courant du registre mémoire (M-).
+           SUBTRACT WS-TOTAL FROM WS-MEMORY.
+           MOVE     WS-MEMORY TO WS-MEMORY-ED.
+           DISPLAY  "Mémoire : " FUNCTION TRIM(WS-MEMORY-ED).
+           EXIT.
+       0710-MEM-SUB-END.
+
+       0720-MEM-RECALL-START.
+      *Rappelle le registre mémoire dans le total courant (MR).
+           MOVE WS-MEMORY  TO WS-TOTAL.
+           MOVE WS-TOTAL   TO WS-TOTAL-ED.
+           DISPLAY "Mémoire rappelée : " FUNCTION TRIM(WS-TOTAL-ED).
+           EXIT.
+       0720-MEM-RECALL-END.
+
+       0730-MEM-CLEAR-START.
+      *Efface le registre mémoire (MC).
+           MOVE ZERO TO WS-MEMORY.
+           MOVE ZERO TO WS-MEMORY-ED.
+           DISPLAY "Mémoire effacée".
+           EXIT.
+       0730-MEM-CLEAR-END.
+
+       0800-CHECKPOINT-START.
+      *Sauvegarde les totaux courants pour permettre une reprise après
+      *une interruption imprévue de la session.
+           MOVE SPACE          TO CHKPT-SEP1.
+           MOVE SPACE          TO CHKPT-SEP2.
+           MOVE SPACE          TO CHKPT-SEP3.
+           MOVE WS-MAINMENU    TO CHKPT-MAINMENU.
+           MOVE WS-CTL-COUNT   TO CHKPT-COUNT.
+           MOVE WS-CTL-GRAND-TOTAL TO CHKPT-GRAND-TOTAL.
+           MOVE WS-TOTAL       TO CHKPT-TOTAL.
+           OPEN OUTPUT CHKPT-FILE.
+           WRITE CHKPT-RECORD.
+           CLOSE CHKPT-FILE.
+           EXIT.
+       0800-CHECKPOINT-END.
+
+       0850-CHECK-RESTART-START.
+      *Recherche un point de reprise laissé par une session
+      *interrompue.
+           MOVE "N" TO WS-RESUME.
+           OPEN INPUT CHKPT-FILE.
+           IF WS-CHKPT-FILE-STATUS = "00"
+               THEN
+                   READ CHKPT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CHKPT-GRAND-TOTAL
+                               TO WS-CTL-GRAND-TOTAL-ED
+                           DISPLAY "Point de reprise trouve :"
+                           DISPLAY "  Derniere operation  : "
+                                   CHKPT-MAINMENU
+                           DISPLAY "  Operations traitees : "
+                                   CHKPT-COUNT
+                           DISPLAY "  Total general cumule: "
+                                   FUNCTION TRIM(WS-CTL-GRAND-TOTAL-ED)
+                           DISPLAY "Reprendre ces totaux ? (YES/NO)"
+                           ACCEPT WS-RESUME
+                   END-READ
+                   CLOSE CHKPT-FILE
+           END-IF.
+           IF WS-RESUME = "YES"
+               THEN
+                   MOVE CHKPT-COUNT       TO WS-CTL-COUNT
+                   MOVE CHKPT-GRAND-TOTAL TO WS-CTL-GRAND-TOTAL
+                   MOVE CHKPT-TOTAL       TO WS-TOTAL
+                   MOVE "Y"               TO WS-RESUMED
+                   MOVE WS-TOTAL          TO WS-TOTAL-ED
+                   DISPLAY "Totaux repris : "
+                           FUNCTION TRIM(WS-TOTAL-ED)
+               ELSE
+      *Un point de reprise refusé n'est plus utile : on l'efface pour
+      *ne pas le reproposer indéfiniment aux sessions suivantes.
+                   PERFORM 0900-CLEAR-CHECKPOINT-START
+                   THRU    0900-CLEAR-CHECKPOINT-END
+           END-IF.
+           EXIT.
+       0850-CHECK-RESTART-END.
+
+       0900-CLEAR-CHECKPOINT-START.
+      *Le point de reprise n'est plus utile après une fin normale.
+           OPEN OUTPUT CHKPT-FILE.
+           CLOSE CHKPT-FILE.
+           EXIT.
+       0900-CLEAR-CHECKPOINT-END.
