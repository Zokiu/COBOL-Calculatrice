@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Calcul2Batch.
+       AUTHOR. Terry.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-TRANS-FILE-STATUS.
+
+           SELECT CALC-RPT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-RPT-FILE-STATUS.
+
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Fichier des transactions à traiter en lot (1 calcul par ligne).
+      *Le signe est en position séparée (SIGN TRAILING SEPARATE) pour
+      *que le fichier de transactions reste du texte imprimable
+      *ordinaire.
+       FD  CALC-TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           05  TRANS-NUMB1      PIC S9(03)v9(03)
+                                 SIGN IS TRAILING SEPARATE.
+           05  TRANS-SEP1       PIC X(01).
+           05  TRANS-OPERATOR   PIC X(01).
+           05  TRANS-SEP2       PIC X(01).
+           05  TRANS-NUMB2      PIC S9(03)v9(03)
+                                 SIGN IS TRAILING SEPARATE.
+
+      *Fichier de sortie récapitulant chaque calcul du lot.
+      *Les séparateurs sont nommés (et non FILLER) car l'exécuteur ne
+      *rétablit pas la VALUE d'un FILLER de FD à l'ouverture du
+      *fichier : ils doivent être positionnés explicitement avant
+      *chaque écriture.
+       FD  CALC-RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-RECORD.
+           05  RPT-NUMB1-ED     PIC X(24).
+           05  RPT-SEP1         PIC X(01).
+           05  RPT-OPERATOR     PIC X(01).
+           05  RPT-SEP2         PIC X(01).
+           05  RPT-NUMB2-ED     PIC X(24).
+           05  RPT-EQ           PIC X(03).
+           05  RPT-TOTAL-ED     PIC X(24).
+      *Traçabilité : identifiant de l'opérateur et horodatage du calcul.
+           05  RPT-SEP3         PIC X(01).
+           05  RPT-USER-ID      PIC X(08).
+           05  RPT-SEP4         PIC X(01).
+           05  RPT-RUN-DATE     PIC X(08).
+           05  RPT-SEP5         PIC X(01).
+           05  RPT-RUN-TIME     PIC X(08).
+
+      *Historique persistant partagé avec la saisie interactive.
+      *Même disposition que dans Calcul2 puisque le fichier est partagé.
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+       01  HIST-RECORD.
+           05  HIST-NUMB1-ED    PIC X(24).
+           05  HIST-SEP1        PIC X(01).
+           05  HIST-OPERATOR    PIC X(01).
+           05  HIST-SEP2        PIC X(01).
+           05  HIST-NUMB2-ED    PIC X(24).
+           05  HIST-EQ          PIC X(03).
+           05  HIST-TOTAL-ED    PIC X(24).
+           05  HIST-SEP3        PIC X(01).
+           05  HIST-USER-ID     PIC X(08).
+           05  HIST-SEP4        PIC X(01).
+           05  HIST-RUN-DATE    PIC X(08).
+           05  HIST-SEP5        PIC X(01).
+           05  HIST-RUN-TIME    PIC X(08).
+
+       WORKING-STORAGE SECTION.
+
+      *Variable pour effectuer les calculs.
+       01  WS-TOTAL     PIC     S9(20)v9(03)    VALUE ZERO.
+       01  WS-NUMB1     PIC     S9(03)v9(03)    VALUE ZERO.
+       01  WS-OPERATOR  PIC      X(01)          VALUE SPACE.
+       01  WS-NUMB2     PIC     S9(03)v9(03)    VALUE ZERO.
+
+      *Variable d'affichage.
+       01  WS-TOTAL-ED  PIC     -Z(20).99       VALUE ZERO.
+       01  WS-NUMB1-ED  PIC     -Z(20).99       VALUE ZERO.
+       01  WS-NUMB2-ED  PIC     -Z(20).99       VALUE ZERO.
+
+      *Variable de fin de fichier des transactions.
+       01  WS-EOF       PIC      X(01)          VALUE "N".
+
+      *Variable indiquant que la transaction en cours doit etre
+      *rejetee (operateur inconnu ou diviseur nul) et non ecrite.
+       01  WS-REJECTED  PIC      X(01)          VALUE "N".
+
+      *Variables de statut des fichiers.
+       01  WS-TRANS-FILE-STATUS PIC X(02)       VALUE "00".
+       01  WS-RPT-FILE-STATUS   PIC X(02)       VALUE "00".
+       01  WS-HIST-FILE-STATUS  PIC X(02)       VALUE "00".
+
+      *Variables de traçabilité (identifiant et horodatage du calcul).
+      *Le lot n'est pas rattaché à un utilisateur interactif : on trace
+      *l'identifiant du job de traitement par lot.
+       01  WS-USER-ID    PIC X(08)  VALUE "BATCH".
+       01  WS-RUN-DATE   PIC 9(08)  VALUE ZERO.
+       01  WS-RUN-TIME   PIC 9(08)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *Ouverture des fichiers du traitement par lot.
+           OPEN INPUT  CALC-TRANS-FILE.
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               THEN
+                   DISPLAY "Fichier CALCTRAN introuvable, traitement "
+                           "annule"
+                   STOP RUN
+           END-IF.
+           OPEN OUTPUT CALC-RPT-FILE.
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               THEN
+                   DISPLAY "Impossible de creer CALCRPT, traitement "
+                           "annule"
+                   STOP RUN
+           END-IF.
+           OPEN EXTEND HIST-FILE.
+           IF WS-HIST-FILE-STATUS = "35" OR "05"
+               THEN
+                   OPEN OUTPUT HIST-FILE
+                   CLOSE       HIST-FILE
+                   OPEN EXTEND HIST-FILE
+           END-IF.
+
+      *Lecture et traitement de chaque transaction jusqu'à la fin
+      *du fichier.
+           PERFORM 1000-PROCESS-TRANS-START
+           THRU    1000-PROCESS-TRANS-END
+               UNTIL WS-EOF = "Y".
+
+           CLOSE CALC-TRANS-FILE
+                 CALC-RPT-FILE
+                 HIST-FILE.
+           STOP RUN.
+
+      ******************************************************************
+
+       1000-PROCESS-TRANS-START.
+      *Lecture d'une transaction du fichier d'entrée.
+           READ CALC-TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+           END-READ.
+
+           IF WS-EOF NOT = "Y"
+               THEN
+                   MOVE TRANS-NUMB1    TO WS-NUMB1
+                   MOVE TRANS-OPERATOR TO WS-OPERATOR
+                   MOVE TRANS-NUMB2    TO WS-NUMB2
+                   MOVE "N"            TO WS-REJECTED
+                   PERFORM 0100-CALCUL-START
+                   THRU    0100-CALCUL-END
+                   IF WS-REJECTED NOT = "Y"
+                       THEN
+                           PERFORM 2000-WRITE-RESULT-START
+                           THRU    2000-WRITE-RESULT-END
+                   END-IF
+           END-IF.
+
+           EXIT.
+       1000-PROCESS-TRANS-END.
+
+       0100-CALCUL-START.
+      *Action du calcul en fonction de l'opérateur choisi.
+           EVALUATE WS-OPERATOR
+                WHEN = "+"
+                     ADD      WS-NUMB1 TO   WS-NUMB2 GIVING WS-TOTAL
+                WHEN = "-"
+                     SUBTRACT WS-NUMB2 FROM WS-NUMB1 GIVING WS-TOTAL
+                WHEN = "*"
+                     MULTIPLY WS-NUMB1 BY   WS-NUMB2 GIVING WS-TOTAL
+                WHEN = "/"
+      *Un diviseur nul ferait abendir le DIVIDE : la transaction est
+      *rejetee au lieu d'interrompre le lot.
+                     IF WS-NUMB1 = ZERO
+                         THEN
+                             DISPLAY "Diviseur nul, transaction ignoree"
+                             MOVE "Y" TO WS-REJECTED
+                         ELSE
+                             DIVIDE WS-NUMB1 INTO WS-NUMB2
+                                    GIVING WS-TOTAL
+                     END-IF
+                WHEN = "^"
+                     COMPUTE  WS-TOTAL = WS-NUMB1 ** WS-NUMB2
+                WHEN = "%"
+      *WS-NUMB1 pourcent de WS-NUMB2, pour les remises et majorations.
+                     COMPUTE  WS-TOTAL = (WS-NUMB1 * WS-NUMB2) / 100
+                WHEN OTHER
+      *Opérateur non pris en compte : la transaction est rejetee.
+                     DISPLAY "Operateur inconnu, transaction ignoree"
+                     DISPLAY WS-NUMB1 " " WS-OPERATOR " " WS-NUMB2
+                     MOVE "Y" TO WS-REJECTED
+           END-EVALUATE.
+
+           EXIT.
+       0100-CALCUL-END.
+
+       2000-WRITE-RESULT-START.
+      *Prépare et écrit le résultat dans le rapport de sortie du lot.
+           MOVE WS-NUMB1 TO WS-NUMB1-ED.
+           MOVE WS-NUMB2 TO WS-NUMB2-ED.
+           MOVE WS-TOTAL TO WS-TOTAL-ED.
+
+      *Trace l'identifiant du lot et l'horodatage du calcul.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           MOVE SPACE        TO RPT-SEP1.
+           MOVE SPACE        TO RPT-SEP2.
+           MOVE " = "        TO RPT-EQ.
+           MOVE SPACE        TO RPT-SEP3.
+           MOVE SPACE        TO RPT-SEP4.
+           MOVE SPACE        TO RPT-SEP5.
+           MOVE WS-NUMB1-ED  TO RPT-NUMB1-ED.
+           MOVE WS-OPERATOR  TO RPT-OPERATOR.
+           MOVE WS-NUMB2-ED  TO RPT-NUMB2-ED.
+           MOVE WS-TOTAL-ED  TO RPT-TOTAL-ED.
+           MOVE WS-USER-ID   TO RPT-USER-ID.
+           MOVE WS-RUN-DATE  TO RPT-RUN-DATE.
+           MOVE WS-RUN-TIME  TO RPT-RUN-TIME.
+           WRITE RPT-RECORD.
+
+      *Conserve également l'opération dans l'historique persistant.
+           MOVE SPACE        TO HIST-SEP1.
+           MOVE SPACE        TO HIST-SEP2.
+           MOVE " = "        TO HIST-EQ.
+           MOVE SPACE        TO HIST-SEP3.
+           MOVE SPACE        TO HIST-SEP4.
+           MOVE SPACE        TO HIST-SEP5.
+           MOVE WS-NUMB1-ED  TO HIST-NUMB1-ED.
+           MOVE WS-OPERATOR  TO HIST-OPERATOR.
+           MOVE WS-NUMB2-ED  TO HIST-NUMB2-ED.
+           MOVE WS-TOTAL-ED  TO HIST-TOTAL-ED.
+           MOVE WS-USER-ID   TO HIST-USER-ID.
+           MOVE WS-RUN-DATE  TO HIST-RUN-DATE.
+           MOVE WS-RUN-TIME  TO HIST-RUN-TIME.
+           WRITE HIST-RECORD.
+
+           EXIT.
+       2000-WRITE-RESULT-END.
