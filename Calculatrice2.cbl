@@ -2,7 +2,63 @@
        PROGRAM-ID. Calcul2.
        AUTHOR. Terry.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-HIST-FILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "HISTCSV"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-CSV-FILE-STATUS.
+
+           SELECT CHKPT-FILE ASSIGN TO "CALC2CHKP"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-CHKPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *Historique persistant des calculs (une ligne par opération).
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+      *Les séparateurs sont nommés (et non FILLER) car l'exécuteur ne
+      *rétablit pas la VALUE d'un FILLER de FD à l'ouverture du
+      *fichier : ils doivent être positionnés explicitement avant
+      *chaque écriture.
+       01  HIST-RECORD.
+           05  HIST-NUMB1-ED    PIC X(24).
+           05  HIST-SEP1        PIC X(01).
+           05  HIST-OPERATOR    PIC X(01).
+           05  HIST-SEP2        PIC X(01).
+           05  HIST-NUMB2-ED    PIC X(24).
+           05  HIST-EQ          PIC X(03).
+           05  HIST-TOTAL-ED    PIC X(24).
+      *Traçabilité : identifiant de l'opérateur et horodatage du
+      *calcul.
+           05  HIST-SEP3        PIC X(01).
+           05  HIST-USER-ID     PIC X(08).
+           05  HIST-SEP4        PIC X(01).
+           05  HIST-RUN-DATE    PIC X(08).
+           05  HIST-SEP5        PIC X(01).
+           05  HIST-RUN-TIME    PIC X(08).
+
+      *Export de l'historique au format tableur (une ligne = un calcul).
+       FD  CSV-FILE
+           RECORDING MODE IS F.
+       01  CSV-RECORD           PIC X(100).
+
+      *Point de reprise du calcul enchaîné, au cas où la session est
+      *interrompue avant que l'utilisateur ne termine
+      *(0300-ENCORE-START).
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-RECORD.
+           05  CHKPT-STEP    PIC 9(05).
+           05  CHKPT-SEP1    PIC X(01).
+           05  CHKPT-TOTAL   PIC S9(20)v9(03)
+                              SIGN IS TRAILING SEPARATE.
+
        WORKING-STORAGE SECTION.
       
       *Variable pour effectuer les calculs.
@@ -20,28 +76,78 @@
        01  WS-NUMB2-ED  PIC     -Z(20).99       VALUE ZERO.
 
       *Variable pour afficher l'historique complet.
-       01  WS-DETAIL    PIC      X(255).
+       01  WS-DETAIL    PIC      X(255)          VALUE SPACES.
        01  WS-HIST      PIC      X(04)          VALUE SPACE.
 
       *Variable créée pour indexer WS-DETAIL afin de pouvoir effacer.
        01  WS-CONTROL   PIC      99             VALUE ZERO.
+      *Longueur du nombre rejeté, pour l'effacer de WS-DETAIL en plus
+      *de l'opérateur qui le suit.
+       01  WS-NUMB1-LEN PIC      99             VALUE ZERO.
+
+      *Variable de statut pour le fichier d'historique.
+       01  WS-HIST-FILE-STATUS PIC X(02)        VALUE "00".
+
+      *Variables pour l'export CSV de l'historique.
+       01  WS-CSV               PIC X(04)       VALUE SPACE.
+       01  WS-CSV-EOF           PIC X(01)       VALUE "N".
+       01  WS-CSV-FILE-STATUS   PIC X(02)       VALUE "00".
+
+      *Variables du point de reprise du calcul enchaîné.
+       01  WS-STEP-COUNT         PIC 9(05)      VALUE ZERO.
+       01  WS-CHKPT-FILE-STATUS  PIC X(02)      VALUE "00".
+       01  WS-RESUME             PIC X(04)      VALUE SPACE.
+       01  WS-RESUMED            PIC X(01)      VALUE "N".
+
+      *Indique si le premier nombre de la session est encore seul
+      *dans WS-DETAIL (sans opérateur ni chaînage) - utile pour
+      *corriger l'historique si ce nombre s'avère être un diviseur
+      *nul.
+       01  WS-FIRST-CALC         PIC X(01)      VALUE "Y".
+
+      *Variables de traçabilité (identifiant et horodatage du calcul).
+       01  WS-USER-ID    PIC X(08)  VALUE SPACE.
+       01  WS-RUN-DATE   PIC 9(08)  VALUE ZERO.
+       01  WS-RUN-TIME   PIC 9(08)  VALUE ZERO.
 
        PROCEDURE DIVISION.
-      *Première saisie avec les fonctions liées à l'historique.
-           DISPLAY "Entrez le premier nombre".
-           ACCEPT WS-NUMB1.
+      *Ouverture du fichier d'historique (en ajout, une ligne/session).
+           OPEN EXTEND HIST-FILE.
+           IF WS-HIST-FILE-STATUS = "35" OR "05"
+               THEN
+                   OPEN OUTPUT HIST-FILE
+                   CLOSE       HIST-FILE
+                   OPEN EXTEND HIST-FILE
+           END-IF.
+
+      *Identifiant de l'opérateur pour la traçabilité de
+      *l'historique.
+           DISPLAY "Entrez votre identifiant".
+           ACCEPT WS-USER-ID.
+
+      *Recherche un point de reprise laissé par une session
+      *interrompue.
+           PERFORM 0350-CHECK-RESTART-START
+           THRU    0350-CHECK-RESTART-END.
+
+      *Première saisie avec les fonctions liées à l'historique, sauf
+      *si une reprise vient de fournir le premier nombre (le total
+      *repris).
+           IF WS-RESUMED NOT = "Y"
+               THEN
+                   DISPLAY "Entrez le premier nombre"
+                   ACCEPT WS-NUMB1
+           END-IF.
            MOVE   WS-NUMB1 TO WS-NUMB1-ED.
-           STRING FUNCTION TRIM(WS-DETAIL) DELIMITED BY SIZE 
-                  FUNCTION TRIM(WS-NUMB1-ED)  DELIMITED BY SIZE 
+           STRING FUNCTION TRIM(WS-DETAIL) DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NUMB1-ED)  DELIMITED BY SIZE
                   INTO WS-DETAIL
            END-STRING.
-           
-      *Lancement du programme.     
+
+      *Lancement du programme.
            PERFORM 0400-INPUT-START
            THRU    0400-INPUT-END.
-           
-           STOP RUN.
-           
+
       ******************************************************************
 
        0100-CALCUL-START.
@@ -54,9 +160,21 @@
                 WHEN = "*"
                      MULTIPLY WS-NUMB1 BY   WS-NUMB2 GIVING WS-TOTAL
                 WHEN = "/"
-                     DIVIDE   WS-NUMB1 INTO WS-NUMB2 GIVING WS-TOTAL
+      *Un diviseur nul ferait abendir le DIVIDE, on le rejette avant.
+                     IF WS-NUMB1 = ZERO
+                         THEN
+                             DISPLAY "Division par zero impossible"
+                             PERFORM 0250-ZERO-DIVISOR-START
+                             THRU    0250-ZERO-DIVISOR-END
+                         ELSE
+                             DIVIDE WS-NUMB1 INTO WS-NUMB2
+                                    GIVING WS-TOTAL
+                     END-IF
                 WHEN = "^"
                      COMPUTE  WS-TOTAL = WS-NUMB1 ** WS-NUMB2
+                WHEN = "%"
+      *WS-NUMB1 pourcent de WS-NUMB2, pour les remises et majorations.
+                     COMPUTE  WS-TOTAL = (WS-NUMB1 * WS-NUMB2) / 100
                 WHEN OTHER
       *Envoi vers un paragraphe permettant la resaisie de l'opérateur.
                      DISPLAY "Opérateur non pris en compte"
@@ -67,13 +185,59 @@
            EXIT.
        0100-CALCUL-END.
 
+       0250-ZERO-DIVISOR-START.
+      *Reprise du nombre en erreur lorsque le diviseur saisi est nul.
+      *L'opérateur vient d'être inscrit en fin de WS-DETAIL par
+      *0400-INPUT-START : on l'efface pour pouvoir insérer le nombre
+      *corrigé à sa juste place dans l'historique.
+           INSPECT WS-DETAIL TALLYING WS-CONTROL
+               FOR ALL CHARACTERS BEFORE INITIAL SPACES.
+           MOVE " " TO WS-DETAIL(WS-CONTROL:1).
+      *Sur la toute première saisie de la session, le nombre rejeté
+      *avait aussi été inscrit seul dans WS-DETAIL avant que
+      *l'opérateur ne soit connu : on l'efface également, le nombre
+      *corrigé reprenant sa place devant l'opérateur.
+           IF WS-FIRST-CALC = "Y"
+               THEN
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NUMB1-ED))
+                       TO WS-NUMB1-LEN
+                   SUBTRACT WS-NUMB1-LEN FROM WS-CONTROL
+                   MOVE SPACES TO WS-DETAIL(WS-CONTROL:WS-NUMB1-LEN)
+           END-IF.
+           DISPLAY "Entrez un premier nombre different de zero".
+           ACCEPT WS-NUMB1.
+           MOVE   WS-NUMB1 TO WS-NUMB1-ED.
+      *En cours de chaîne, l'ancien nombre était implicite (le
+      *résultat repris) : le nombre corrigé prend place après
+      *l'opérateur, plutôt qu'avant comme à la première saisie.
+           IF WS-FIRST-CALC = "Y"
+               THEN
+                   STRING FUNCTION TRIM(WS-DETAIL)   DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-NUMB1-ED) DELIMITED BY SIZE
+                          WS-OPERATOR                DELIMITED BY SIZE
+                          INTO WS-DETAIL
+                   END-STRING
+               ELSE
+                   STRING FUNCTION TRIM(WS-DETAIL)   DELIMITED BY SIZE
+                          WS-OPERATOR                DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-NUMB1-ED) DELIMITED BY SIZE
+                          INTO WS-DETAIL
+                   END-STRING
+           END-IF.
+      *Retour au paragraphe de calcul avec le nombre corrigé.
+           PERFORM 0100-CALCUL-START
+           THRU    0100-CALCUL-END.
+
+           EXIT.
+       0250-ZERO-DIVISOR-END.
+
        0200-WRONG-OPERATOR-START.
       *Suppression de l'ancienne saisie erronée dans l'historique.
            INSPECT WS-DETAIL TALLYING WS-CONTROL
                FOR ALL CHARACTERS BEFORE INITIAL SPACES.
            MOVE " " TO WS-DETAIL(WS-CONTROL:1).
       *Nouvelle saisie de l'opérateur avec fonction liées à l'historique.
-           DISPLAY "Insérez un opérateur correct (+, -, *, /, ^)".
+           DISPLAY "Insérez un opérateur correct (+, -, *, /, ^, %)".
            ACCEPT WS-OPERATOR.
            STRING FUNCTION TRIM(WS-DETAIL)   DELIMITED BY SIZE 
                                 WS-OPERATOR  DELIMITED BY SIZE 
@@ -94,14 +258,17 @@
               WHEN = "YES"
       *On récupère le total pour continuer avec celui-ci.
                 MOVE WS-TOTAL TO WS-NUMB1
+                MOVE "N"      TO WS-FIRST-CALC
       *On retourne au paragraphe de saisie initial pour finir la boucle.
                 PERFORM 0400-INPUT-START
                 THRU    0400-INPUT-END
               WHEN = "NO"
-      *Envoie au pararaphe qui prépare et affiche le résultat final.
+      *Le résultat final a déjà été enregistré dans l'historique
+      *par 0600-SHOW-RESULT-START au retour du dernier calcul : on
+      *se contente ici de le réafficher, sans le réécrire.
                 DISPLAY "Le résultat de l'opération finale est : "
-                PERFORM 0600-SHOW-RESULT-START
-                THRU    0600-SHOW-RESULT-END
+                PERFORM 0650-DISPLAY-FINAL-START
+                THRU    0650-DISPLAY-FINAL-END
       *Permet à l'utilisateur de voir l'historique.
             DISPLAY "Voulez vous voir l'historique complet ? (YES/NO)"
             ACCEPT WS-HIST
@@ -117,6 +284,19 @@
                   END-STRING
                DISPLAY WS-DETAIL
             END-IF
+      *Permet à l'utilisateur d'exporter l'historique en CSV.
+            DISPLAY "Exporter l'historique en CSV ? (YES/NO)"
+            ACCEPT WS-CSV
+                CLOSE HIST-FILE
+            IF WS-CSV = "YES"
+               THEN
+                  PERFORM 0700-EXPORT-CSV-START
+                  THRU    0700-EXPORT-CSV-END
+            END-IF
+      *Le calcul est termine normalement, le point de reprise n'est
+      *plus utile.
+                PERFORM 0900-CLEAR-CHECKPOINT-START
+                THRU    0900-CLEAR-CHECKPOINT-END
                 STOP RUN
            WHEN OTHER
       *Envoie au paragraphe pour message d'erreur + relance.
@@ -128,7 +308,7 @@
 
        0400-INPUT-START.
       *Saisie initiale de l'opérateur avec fonction liée à l'historique.
-           DISPLAY "Entrez l'opérateur (+, -, *, /, ^)".
+           DISPLAY "Entrez l'opérateur (+, -, *, /, ^, %)".
            ACCEPT WS-OPERATOR.
            STRING FUNCTION TRIM(WS-DETAIL)   DELIMITED BY SIZE 
                                 WS-OPERATOR  DELIMITED BY SIZE 
@@ -171,10 +351,142 @@
            MOVE WS-NUMB2 TO WS-NUMB2-ED.
            MOVE WS-TOTAL TO WS-TOTAL-ED.
            DISPLAY FUNCTION TRIM(WS-NUMB1-ED) WS-OPERATOR
-                   FUNCTION TRIM(WS-NUMB2-ED) "=" 
+                   FUNCTION TRIM(WS-NUMB2-ED) "="
                    FUNCTION TRIM(WS-TOTAL-ED).
+      *Conserve l'opération dans le fichier d'historique persistant.
+           MOVE SPACE        TO HIST-SEP1.
+           MOVE SPACE        TO HIST-SEP2.
+           MOVE " = "        TO HIST-EQ.
+           MOVE WS-NUMB1-ED  TO HIST-NUMB1-ED.
+           MOVE WS-OPERATOR  TO HIST-OPERATOR.
+           MOVE WS-NUMB2-ED  TO HIST-NUMB2-ED.
+           MOVE WS-TOTAL-ED  TO HIST-TOTAL-ED.
+      *Trace l'identifiant de l'opérateur et l'horodatage du calcul.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE SPACE         TO HIST-SEP3.
+           MOVE SPACE         TO HIST-SEP4.
+           MOVE SPACE         TO HIST-SEP5.
+           MOVE WS-USER-ID    TO HIST-USER-ID.
+           MOVE WS-RUN-DATE   TO HIST-RUN-DATE.
+           MOVE WS-RUN-TIME   TO HIST-RUN-TIME.
+           WRITE HIST-RECORD.
+
+      *Sauvegarde le point de reprise avant de proposer de continuer.
+           PERFORM 0800-CHECKPOINT-START
+           THRU    0800-CHECKPOINT-END.
 
            EXIT.
        0600-SHOW-RESULT-END.
 
+       0650-DISPLAY-FINAL-START.
+      *Réaffiche le résultat final sans le réécrire dans
+      *l'historique ni resauvegarder le point de reprise (déjà fait
+      *par le dernier appel à 0600-SHOW-RESULT-START).
+           DISPLAY FUNCTION TRIM(WS-NUMB1-ED) WS-OPERATOR
+                   FUNCTION TRIM(WS-NUMB2-ED) "="
+                   FUNCTION TRIM(WS-TOTAL-ED).
+
+           EXIT.
+       0650-DISPLAY-FINAL-END.
+
+       0700-EXPORT-CSV-START.
+      *Relit l'historique persistant et le retranscrit en CSV.
+           OPEN INPUT  HIST-FILE.
+           OPEN OUTPUT CSV-FILE.
+           MOVE "NUMB1,OPERATEUR,NUMB2,TOTAL,UTILISATEUR,DATE,HEURE"
+               TO CSV-RECORD.
+           WRITE CSV-RECORD.
+           PERFORM UNTIL WS-CSV-EOF = "Y"
+               READ HIST-FILE
+                   AT END
+                       MOVE "Y" TO WS-CSV-EOF
+                   NOT AT END
+                       MOVE SPACES TO CSV-RECORD
+                       STRING
+                         FUNCTION TRIM(HIST-NUMB1-ED) DELIMITED BY SIZE
+                         ","                          DELIMITED BY SIZE
+                         HIST-OPERATOR                DELIMITED BY SIZE
+                         ","                          DELIMITED BY SIZE
+                         FUNCTION TRIM(HIST-NUMB2-ED) DELIMITED BY SIZE
+                         ","                          DELIMITED BY SIZE
+                         FUNCTION TRIM(HIST-TOTAL-ED) DELIMITED BY SIZE
+                         ","                          DELIMITED BY SIZE
+                         FUNCTION TRIM(HIST-USER-ID)  DELIMITED BY SIZE
+                         ","                          DELIMITED BY SIZE
+                         HIST-RUN-DATE                DELIMITED BY SIZE
+                         ","                          DELIMITED BY SIZE
+                         HIST-RUN-TIME                DELIMITED BY SIZE
+                         INTO CSV-RECORD
+                       END-STRING
+                       WRITE CSV-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE HIST-FILE
+                 CSV-FILE.
+           DISPLAY "Historique exporté dans HISTCSV".
+
+           EXIT.
+       0700-EXPORT-CSV-END.
+
+       0800-CHECKPOINT-START.
+      *Sauvegarde le total et le nombre d'étapes du calcul enchaîné
+      *en cours, pour permettre une reprise après une interruption.
+           ADD 1              TO WS-STEP-COUNT.
+           MOVE SPACE         TO CHKPT-SEP1.
+           MOVE WS-STEP-COUNT TO CHKPT-STEP.
+           MOVE WS-TOTAL      TO CHKPT-TOTAL.
+           OPEN OUTPUT CHKPT-FILE.
+           WRITE CHKPT-RECORD.
+           CLOSE CHKPT-FILE.
+
+           EXIT.
+       0800-CHECKPOINT-END.
+
+       0350-CHECK-RESTART-START.
+      *Recherche un point de reprise laissé par une session
+      *interrompue.
+           MOVE "N" TO WS-RESUME.
+           OPEN INPUT CHKPT-FILE.
+           IF WS-CHKPT-FILE-STATUS = "00"
+               THEN
+                   READ CHKPT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CHKPT-TOTAL TO WS-TOTAL-ED
+                           DISPLAY "Point de reprise trouve :"
+                           DISPLAY "  Etapes effectuees : "
+                                   CHKPT-STEP
+                           DISPLAY "  Total courant     : "
+                                   FUNCTION TRIM(WS-TOTAL-ED)
+                           DISPLAY "Reprendre ce calcul ? (YES/NO)"
+                           ACCEPT WS-RESUME
+                   END-READ
+                   CLOSE CHKPT-FILE
+           END-IF.
+           IF WS-RESUME = "YES"
+               THEN
+                   MOVE CHKPT-STEP  TO WS-STEP-COUNT
+                   MOVE CHKPT-TOTAL TO WS-TOTAL
+                   MOVE WS-TOTAL    TO WS-NUMB1
+                   MOVE "Y"         TO WS-RESUMED
+               ELSE
+      *Un point de reprise refusé n'est plus utile : on l'efface pour
+      *ne pas le reproposer indéfiniment aux sessions suivantes.
+                   PERFORM 0900-CLEAR-CHECKPOINT-START
+                   THRU    0900-CLEAR-CHECKPOINT-END
+           END-IF.
+
+           EXIT.
+       0350-CHECK-RESTART-END.
+
+       0900-CLEAR-CHECKPOINT-START.
+      *Le point de reprise n'est plus utile après une fin normale.
+           OPEN OUTPUT CHKPT-FILE.
+           CLOSE CHKPT-FILE.
+
+           EXIT.
+       0900-CLEAR-CHECKPOINT-END.
+
 
